@@ -0,0 +1,18 @@
+001000******************************************************************
+001010* ACCTREC.CPY
+001020*
+001030* ACCOUNT MASTER RECORD LAYOUT.  SHARED BY BANKING, INTEREST AND
+001040* TRXPOST SO THE MASTER LAYOUT ONLY HAS TO CHANGE IN ONE PLACE.
+001050*
+001060* MODIFICATION HISTORY
+001070*   2026-08-09  RLH  ADD ACC-OVERDRAFT-LIMIT AND ACC-STATUS FOR
+001080*                    OVERDRAFT AND OPEN/CLOSE SUPPORT.
+001090******************************************************************
+001100 01  ACCOUNT-RECORD.
+001110     05  ACC-ID                  PIC X(05).
+001120     05  ACC-NAME                PIC X(20).
+001130     05  ACC-BALANCE             PIC S9(7)V99.
+001140     05  ACC-OVERDRAFT-LIMIT     PIC 9(7)V99.
+001150     05  ACC-STATUS              PIC X(01).
+001160         88  ACC-STATUS-OPEN     VALUE "O".
+001170         88  ACC-STATUS-CLOSED   VALUE "C".
