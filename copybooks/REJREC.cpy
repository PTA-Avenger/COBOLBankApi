@@ -0,0 +1,14 @@
+001000******************************************************************
+001010* REJREC.CPY
+001020*
+001030* REJECT RECORD LAYOUT.  HOLDS THE OFFENDING TRANSACTION FIELDS
+001040* AS TEXT (NOT THE NUMERIC TRX-AMOUNT PICTURE) SO A TRANSACTION
+001050* THAT FAILED THE NUMERIC-CONTENT CHECK CAN STILL BE WRITTEN OUT
+001060* VERBATIM FOR INSPECTION.
+001070******************************************************************
+001080 01  REJECT-RECORD.
+001090     05  REJ-TRX-ID              PIC X(05).
+001100     05  REJ-TRX-TYPE            PIC X(10).
+001110     05  REJ-TRX-AMOUNT          PIC X(09).
+001120     05  REJ-REASON-CODE         PIC X(04).
+001130     05  REJ-REASON-TEXT         PIC X(35).
