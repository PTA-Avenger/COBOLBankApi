@@ -0,0 +1,22 @@
+001000******************************************************************
+001010* TRXREC.CPY
+001020*
+001030* TRANSACTION INPUT RECORD LAYOUT.  TRX-ID DOUBLES AS THE TARGET
+001040* ACC-ID FOR EVERY TRANSACTION TYPE, INCLUDING THE NEW ACC-ID ON
+001050* AN OPEN TRANSACTION.  TRX-NEW-NAME CARRIES THE NAME FOR OPEN
+001060* AND NAME-CHANGE TRANSACTIONS AND IS UNUSED OTHERWISE.
+001070*
+001080* MODIFICATION HISTORY
+001090*   2026-08-09  RLH  ADD TRX-NEW-NAME FOR OPEN/NAME-CHANGE.
+001100******************************************************************
+001110 01  TRANSACTION-RECORD.
+001120     05  TRX-ID                  PIC X(05).
+001130     05  TRX-TYPE                PIC X(10).
+001140         88  TRX-TYPE-DEPOSIT    VALUE "DEPOSIT".
+001150         88  TRX-TYPE-WITHDRAW   VALUE "WITHDRAW".
+001160         88  TRX-TYPE-OPEN       VALUE "OPEN".
+001170         88  TRX-TYPE-CLOSE      VALUE "CLOSE".
+001180         88  TRX-TYPE-NAMECHNG   VALUE "NAMECHNG".
+001190         88  TRX-TYPE-INTEREST   VALUE "INTEREST".
+001200     05  TRX-AMOUNT              PIC 9(7)V99.
+001210     05  TRX-NEW-NAME            PIC X(20).
