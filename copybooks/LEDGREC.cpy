@@ -0,0 +1,26 @@
+001000******************************************************************
+001010* LEDGREC.CPY
+001020*
+001030* AUDIT LEDGER RECORD LAYOUT.  ONE FIXED RECORD PER TRANSACTION
+001040* ACTUALLY POSTED, CARRYING THE BEFORE/AFTER BALANCE SO A
+001050* BALANCE CHANGE CAN BE RECONSTRUCTED WITHOUT GOING BACK TO
+001060* ACCOUNTS.DAT.  BALANCE FIELDS USE A TRAILING SEPARATE SIGN SO
+001061* AN OVERDRAWN (NEGATIVE) BALANCE STAYS PLAIN ASCII DIGITS PLUS A
+001062* SEPARATE +/- ON DISK INSTEAD OF AN OVERPUNCHED LAST DIGIT, SO
+001063* A FIXED-COLUMN TEXT PARSER READING LEDGER.DAT DOES NOT CHOKE
+001064* ON IT.
+001070******************************************************************
+001080 01  LEDGER-RECORD.
+001090     05  LDG-TIMESTAMP.
+001100         10  LDG-DATE            PIC 9(08).
+001110         10  LDG-TIME            PIC 9(08).
+001120     05  LDG-TRX-ID              PIC X(05).
+001130     05  LDG-ACC-ID              PIC X(05).
+001140     05  LDG-TRX-TYPE            PIC X(10).
+001150     05  LDG-TRX-AMOUNT          PIC 9(7)V99.
+001160     05  LDG-BALANCE-BEFORE      PIC S9(7)V99
+001161                                 SIGN IS TRAILING SEPARATE.
+001170     05  LDG-BALANCE-AFTER       PIC S9(7)V99
+001171                                 SIGN IS TRAILING SEPARATE.
+001180     05  LDG-OVERDRAFT-FLAG      PIC X(01).
+001190         88  LDG-OVERDRAFT-USED  VALUE "Y".
