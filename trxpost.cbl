@@ -0,0 +1,127 @@
+001000******************************************************************
+001010* PROGRAM-ID    : TRXPOST
+001020* AUTHOR        : R. L. HASTINGS
+001030* INSTALLATION  : RETAIL BANKING SYSTEMS
+001040* DATE-WRITTEN  : 2026-08-09
+001050* DATE-COMPILED :
+001060*
+001070* REMARKS.
+001080*     POSTS A SINGLE TRANSACTION AGAINST A SINGLE ACCOUNT RECORD
+001090*     HELD IN STORAGE BY THE CALLER.  THIS PARAGRAPH-LEVEL LOGIC
+001100*     USED TO LIVE INSIDE BANKING'S PROCESS-TRANSACTION
+001110*     PARAGRAPH.  IT IS NOW A CALLED SUBPROGRAM SO THAT BANKING
+001120*     (POSTING FROM TRANSACTION.DAT) AND INTEREST (POSTING
+001130*     SYNTHETIC INTEREST TRANSACTIONS) SHARE ONE COPY OF THE
+001140*     POSTING RULES INSTEAD OF TWO DRIFTING COPIES OF THEM.
+001150*
+001160*     TRXPOST DOES NOT OPEN, READ, OR WRITE ANY FILE.  THE
+001170*     CALLER IS RESPONSIBLE FOR LOCATING THE ACCOUNT RECORD,
+001180*     DECIDING WHETHER THE ACCOUNT IS ELIGIBLE FOR THE
+001190*     TRANSACTION (E.G. NOT ALREADY CLOSED, OR NOT ALREADY ON
+001200*     FILE FOR AN OPEN), AND FOR WRITING THE RESULT BACK TO
+001210*     ACCOUNTS-FILE.
+001220*
+001230* MODIFICATION HISTORY.
+001240*     2026-08-09  RLH  INITIAL VERSION, SPLIT OUT OF BANKING'S
+001250*                      PROCESS-TRANSACTION PARAGRAPH.
+001260******************************************************************
+001270 IDENTIFICATION DIVISION.
+001280 PROGRAM-ID. TRXPOST.
+
+001290 ENVIRONMENT DIVISION.
+
+001300 DATA DIVISION.
+001310 WORKING-STORAGE SECTION.
+
+001320 LINKAGE SECTION.
+001330 COPY TRXREC.
+
+001340 COPY ACCTREC.
+
+001350 01  BNK-BALANCE-BEFORE          PIC S9(7)V99.
+
+001360 01  BNK-OVERDRAFT-FLAG          PIC X(01).
+001370     88  BNK-OVERDRAFT-USED      VALUE "Y".
+001380     88  BNK-OVERDRAFT-NOT-USED  VALUE "N".
+
+001390 01  BNK-RETURN-CODE             PIC X(02).
+001400     88  BNK-SUCCESS             VALUE "00".
+001410     88  BNK-INSUFFICIENT-FUNDS  VALUE "10".
+001420     88  BNK-INVALID-TYPE        VALUE "20".
+
+001430 PROCEDURE DIVISION USING TRANSACTION-RECORD
+001440                           ACCOUNT-RECORD
+001450                           BNK-BALANCE-BEFORE
+001460                           BNK-OVERDRAFT-FLAG
+001470                           BNK-RETURN-CODE.
+
+001480 0000-MAINLINE.
+001490     MOVE ACC-BALANCE TO BNK-BALANCE-BEFORE
+001500     SET BNK-OVERDRAFT-NOT-USED TO TRUE
+001510     SET BNK-SUCCESS TO TRUE
+
+001520     EVALUATE TRUE
+001530         WHEN TRX-TYPE-DEPOSIT
+001540             PERFORM 1000-POST-DEPOSIT
+001541                 THRU 1000-POST-DEPOSIT-EXIT
+001550         WHEN TRX-TYPE-INTEREST
+001560             PERFORM 1000-POST-DEPOSIT
+001561                 THRU 1000-POST-DEPOSIT-EXIT
+001570         WHEN TRX-TYPE-WITHDRAW
+001580             PERFORM 2000-POST-WITHDRAW
+001581                 THRU 2000-POST-WITHDRAW-EXIT
+001590         WHEN TRX-TYPE-OPEN
+001600             PERFORM 3000-POST-OPEN
+001601                 THRU 3000-POST-OPEN-EXIT
+001610         WHEN TRX-TYPE-CLOSE
+001620             PERFORM 4000-POST-CLOSE
+001621                 THRU 4000-POST-CLOSE-EXIT
+001630         WHEN TRX-TYPE-NAMECHNG
+001640             PERFORM 5000-POST-NAMECHNG
+001641                 THRU 5000-POST-NAMECHNG-EXIT
+001650         WHEN OTHER
+001660             SET BNK-INVALID-TYPE TO TRUE
+001670     END-EVALUATE
+
+001680     GOBACK.
+
+001690 1000-POST-DEPOSIT.
+001700     COMPUTE ACC-BALANCE = ACC-BALANCE + TRX-AMOUNT
+001710     SET BNK-SUCCESS TO TRUE.
+001711 1000-POST-DEPOSIT-EXIT.
+001712     EXIT.
+
+001720 2000-POST-WITHDRAW.
+001730     IF TRX-AMOUNT <= ACC-BALANCE + ACC-OVERDRAFT-LIMIT
+001740         IF TRX-AMOUNT > ACC-BALANCE
+001750             SET BNK-OVERDRAFT-USED TO TRUE
+001760         END-IF
+001770         COMPUTE ACC-BALANCE = ACC-BALANCE - TRX-AMOUNT
+001780         SET BNK-SUCCESS TO TRUE
+001790     ELSE
+001800         SET BNK-INSUFFICIENT-FUNDS TO TRUE
+001810     END-IF.
+001811 2000-POST-WITHDRAW-EXIT.
+001812     EXIT.
+
+001820 3000-POST-OPEN.
+001830     MOVE TRX-ID TO ACC-ID
+001840     MOVE TRX-NEW-NAME TO ACC-NAME
+001850     MOVE TRX-AMOUNT TO ACC-BALANCE
+001860     MOVE ZERO TO ACC-OVERDRAFT-LIMIT
+001870     SET ACC-STATUS-OPEN TO TRUE
+001880     SET BNK-SUCCESS TO TRUE.
+001881 3000-POST-OPEN-EXIT.
+001882     EXIT.
+
+001890 4000-POST-CLOSE.
+001900     SET ACC-STATUS-CLOSED TO TRUE
+001910     SET BNK-SUCCESS TO TRUE.
+001911 4000-POST-CLOSE-EXIT.
+001912     EXIT.
+
+001920 5000-POST-NAMECHNG.
+001930     MOVE TRX-NEW-NAME TO ACC-NAME
+001940     SET BNK-SUCCESS TO TRUE.
+001941 5000-POST-NAMECHNG-EXIT.
+001942     EXIT.
