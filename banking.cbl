@@ -1,103 +1,818 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BANKING.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANSACTION-FILE ASSIGN TO "transaction.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE ASSIGN TO "output.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD ACCOUNTS-FILE.
-       01 ACCOUNT-RECORD.
-           05 ACC-ID          PIC X(5).
-           05 ACC-NAME        PIC X(20).
-           05 ACC-BALANCE     PIC 9(7)V99.
-
-       FD TRANSACTION-FILE.
-       01 TRANSACTION-RECORD.
-           05 TRX-ID          PIC X(5).
-           05 TRX-TYPE        PIC X(10).     *> "DEPOSIT" or "WITHDRAW"
-           05 TRX-AMOUNT      PIC 9(7)V99.
-
-       FD OUTPUT-FILE.
-       01 OUTPUT-RECORD       PIC X(100).
-
-       WORKING-STORAGE SECTION.
-       01 EOF-FLAG            PIC X VALUE "N".
-           88 END-OF-FILE     VALUE "Y".
-           88 NOT-END-OF-FILE VALUE "N".
-
-       01 MATCH-STATUS        PIC X VALUE "N".
-           88 MATCH-FOUND     VALUE "Y".
-           88 NO-MATCH        VALUE "N".
-
-       01 UPDATED-BALANCE     PIC 9(7)V99.
-
-       PROCEDURE DIVISION.
-       MAIN.
-           OPEN INPUT TRANSACTION-FILE
-           READ TRANSACTION-FILE INTO TRANSACTION-RECORD
-               AT END
-                   DISPLAY "No transaction found."
-                   STOP RUN
-           END-READ
-           CLOSE TRANSACTION-FILE
-
-           OPEN INPUT ACCOUNTS-FILE
-                OUTPUT OUTPUT-FILE
-
-           PERFORM UNTIL END-OF-FILE
-               READ ACCOUNTS-FILE
-                   AT END
-                       SET END-OF-FILE TO TRUE
-                   NOT AT END
-                       IF TRX-ID = ACC-ID
-                           SET MATCH-FOUND TO TRUE
-                           PERFORM PROCESS-TRANSACTION
-                       END-IF
-               END-READ
-           END-PERFORM
-
-           IF NO-MATCH
-               MOVE "Account not found" TO OUTPUT-RECORD
-               WRITE OUTPUT-RECORD
-           END-IF
-
-           CLOSE ACCOUNTS-FILE
-                 OUTPUT-FILE
-           STOP RUN.
-
-       PROCESS-TRANSACTION.
-           IF TRX-TYPE = "DEPOSIT"
-               COMPUTE UPDATED-BALANCE = ACC-BALANCE + TRX-AMOUNT
-           ELSE IF TRX-TYPE = "WITHDRAW"
-               IF TRX-AMOUNT <= ACC-BALANCE
-                   COMPUTE UPDATED-BALANCE = ACC-BALANCE - TRX-AMOUNT
-               ELSE
-                   MOVE "Insufficient funds" TO OUTPUT-RECORD
-                   WRITE OUTPUT-RECORD
-                   EXIT PARAGRAPH
-               END-IF
-           ELSE
-               MOVE "Invalid transaction type" TO OUTPUT-RECORD
-               WRITE OUTPUT-RECORD
-               EXIT PARAGRAPH
-           END-IF
-
-           MOVE UPDATED-BALANCE TO ACC-BALANCE
-
-           STRING
-               "Account ID: " ACC-ID
-               " Name: " ACC-NAME
-               " New Balance: " ACC-BALANCE
-               DELIMITED BY SIZE
-               INTO OUTPUT-RECORD
-
-           WRITE OUTPUT-RECORD.
+001000******************************************************************
+001010* PROGRAM-ID    : BANKING
+001020* AUTHOR        : R. L. HASTINGS
+001030* INSTALLATION  : RETAIL BANKING SYSTEMS
+001040* DATE-WRITTEN  : 2024-02-11
+001050* DATE-COMPILED :
+001060*
+001070* REMARKS.
+001080*     DAILY TRANSACTION POSTING RUN.  READS THE DAY'S TRANSACTION
+001090*     FILE, SCREENS OUT BAD OR DUPLICATE TRANSACTIONS, POSTS THE
+001100*     REMAINDER AGAINST THE ACCOUNT MASTER, AND PRODUCES A
+001110*     HUMAN-READABLE ACTIVITY LISTING, A STRUCTURED AUDIT LEDGER,
+001120*     AND AN END-OF-RUN CONTROL REPORT.
+001130*
+001140* MODIFICATION HISTORY.
+001150*     2024-02-11  RLH  INITIAL VERSION.  SINGLE TRANSACTION,
+001160*                      DEPOSIT/WITHDRAW ONLY, NO FILE UPDATE.
+001170*     2026-08-09  RLH  RESTRUCTURED TO PROCESS THE ENTIRE
+001180*                      TRANSACTION FILE IN ONE PASS INSTEAD OF
+001190*                      JUST THE FIRST RECORD.
+001200*     2026-08-09  RLH  ACCOUNT MASTER IS NOW ACTUALLY REWRITTEN
+001210*                      SO POSTED BALANCES SURVIVE THE RUN.
+001220*     2026-08-09  RLH  ADDED OPEN/CLOSE/NAMECHNG ACCOUNT
+001230*                      MAINTENANCE TRANSACTIONS.  POSTING LOGIC
+001240*                      MOVED OUT TO THE TRXPOST SUBPROGRAM SO
+001250*                      BANKING AND THE NEW INTEREST BATCH JOB
+001260*                      SHARE ONE COPY OF THE POSTING RULES.
+001270*     2026-08-09  RLH  ADDED THE LEDGER-FILE AUDIT TRAIL AND THE
+001280*                      END-OF-RUN CONTROL REPORT.
+001290*     2026-08-09  RLH  ACCOUNTS-FILE CONVERTED FROM LINE
+001300*                      SEQUENTIAL TO AN INDEXED FILE KEYED ON
+001310*                      ACC-ID SO POSTING NO LONGER REQUIRES A
+001320*                      FULL-FILE SCAN PER TRANSACTION.
+001330*     2026-08-09  RLH  ADDED RESTART-FILE CHECKPOINT/RESUME
+001340*                      SUPPORT FOR THE TRANSACTION BATCH.
+001350*     2026-08-09  RLH  ADDED ACC-OVERDRAFT-LIMIT AND OVERDRAFT
+001360*                      HANDLING ON WITHDRAWALS (SEE TRXPOST).
+001370*     2026-08-09  RLH  ADDED THE UP-FRONT EDIT PASS THAT SCREENS
+001380*                      TRANSACTION-FILE FOR DUPLICATE IDS, ZERO
+001390*                      OR NON-NUMERIC AMOUNTS, AND UNKNOWN
+001400*                      TRANSACTION TYPES BEFORE POSTING BEGINS.
+001410******************************************************************
+001420 IDENTIFICATION DIVISION.
+001430 PROGRAM-ID. BANKING.
+
+001440 ENVIRONMENT DIVISION.
+001450 INPUT-OUTPUT SECTION.
+001460 FILE-CONTROL.
+001470     SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
+001480         ORGANIZATION IS INDEXED
+001490         ACCESS MODE IS DYNAMIC
+001500         RECORD KEY IS ACC-ID
+001510         FILE STATUS IS BNK-ACCT-FILE-STATUS.
+
+001520     SELECT TRANSACTION-FILE ASSIGN TO "transaction.dat"
+001530         ORGANIZATION IS LINE SEQUENTIAL.
+
+001540     SELECT WORK-TRX-FILE ASSIGN TO "trxwork.dat"
+001550         ORGANIZATION IS LINE SEQUENTIAL.
+
+001560     SELECT REJECT-FILE ASSIGN TO "reject.dat"
+001570         ORGANIZATION IS LINE SEQUENTIAL.
+
+001580     SELECT OUTPUT-FILE ASSIGN TO "output.dat"
+001590         ORGANIZATION IS LINE SEQUENTIAL.
+
+001600     SELECT LEDGER-FILE ASSIGN TO "ledger.dat"
+001610         ORGANIZATION IS LINE SEQUENTIAL
+001611         FILE STATUS IS BNK-LEDGER-FILE-STATUS.
+
+001620     SELECT RESTART-FILE ASSIGN TO "restart.dat"
+001630         ORGANIZATION IS LINE SEQUENTIAL
+001640         FILE STATUS IS BNK-RESTART-FILE-STATUS.
+
+001650 DATA DIVISION.
+001660 FILE SECTION.
+
+001670 FD  ACCOUNTS-FILE.
+001680 COPY ACCTREC.
+
+001690 FD  TRANSACTION-FILE.
+001700 01  TRANSACTION-FILE-RECORD    PIC X(44).
+
+001710 FD  WORK-TRX-FILE.
+001720 01  WORK-TRX-FILE-RECORD       PIC X(44).
+
+001730 FD  REJECT-FILE.
+001740 COPY REJREC.
+
+001750 FD  OUTPUT-FILE.
+001760 01  OUTPUT-RECORD               PIC X(120).
+
+001770 FD  LEDGER-FILE.
+001780 COPY LEDGREC.
+
+001790 FD  RESTART-FILE.
+001800 01  RESTART-RECORD.
+001810     05  RST-COUNT               PIC 9(08).
+001820     05  RST-LAST-TRX-ID         PIC X(05).
+
+001830 WORKING-STORAGE SECTION.
+001840 COPY TRXREC.
+
+001850 01  BNK-ACCT-FILE-STATUS        PIC X(02).
+001860 01  BNK-RESTART-FILE-STATUS     PIC X(02).
+001861 01  BNK-LEDGER-FILE-STATUS      PIC X(02).
+
+001870 01  BNK-TRX-EOF-FLAG            PIC X(01) VALUE "N".
+001880     88  BNK-TRX-END-OF-FILE         VALUE "Y".
+001890     88  BNK-TRX-NOT-END-OF-FILE     VALUE "N".
+
+001900 01  BNK-WORK-EOF-FLAG           PIC X(01) VALUE "N".
+001910     88  BNK-WORK-END-OF-FILE        VALUE "Y".
+001920     88  BNK-WORK-NOT-END-OF-FILE    VALUE "N".
+
+001930 01  BNK-ACCT-EOF-FLAG           PIC X(01) VALUE "N".
+001940     88  BNK-ACCT-END-OF-FILE        VALUE "Y".
+001950     88  BNK-ACCT-NOT-END-OF-FILE    VALUE "N".
+
+001960 01  BNK-REJECT-SWITCH           PIC X(01) VALUE "N".
+001970     88  BNK-IS-REJECTED             VALUE "Y".
+001980     88  BNK-NOT-REJECTED            VALUE "N".
+
+001990 01  BNK-DUP-FLAG                PIC X(01) VALUE "N".
+002000     88  BNK-DUP-FOUND               VALUE "Y".
+002010     88  BNK-DUP-NOT-FOUND           VALUE "N".
+
+002020 01  BNK-REASON-CODE             PIC X(04).
+002030 01  BNK-REASON-TEXT             PIC X(35).
+
+002040 01  BNK-SEEN-COUNT              PIC 9(05) COMP VALUE ZERO.
+002041 01  BNK-SEEN-IDX                PIC 9(05) COMP VALUE ZERO.
+002042 01  BNK-SEEN-MAX                PIC 9(05) COMP VALUE 5000.
+002043 01  BNK-SEEN-TABLE.
+002044     05  BNK-SEEN-ENTRY          OCCURS 5000 TIMES.
+002045         10  BNK-SEEN-ID         PIC X(05).
+002046         10  BNK-SEEN-TYPE       PIC X(10).
+002047         10  BNK-SEEN-AMOUNT     PIC 9(7)V99.
+
+002090 01  BNK-RESUME-ANSWER           PIC X(01).
+002100 01  BNK-RESUME-COUNT            PIC 9(08) VALUE ZERO.
+002110 01  BNK-WORK-REC-COUNT          PIC 9(08) VALUE ZERO.
+
+002150 01  BNK-BALANCE-BEFORE          PIC S9(7)V99.
+002160 01  BNK-OVERDRAFT-FLAG          PIC X(01).
+002170     88  BNK-OVERDRAFT-WAS-USED      VALUE "Y".
+002180 01  BNK-OVERDRAFT-NOTE          PIC X(20).
+
+002190 01  BNK-RETURN-CODE             PIC X(02).
+002200     88  BNK-POST-SUCCESS             VALUE "00".
+002210     88  BNK-POST-INSUFFICIENT-FUNDS  VALUE "10".
+002220     88  BNK-POST-INVALID-TYPE        VALUE "20".
+
+002230 01  BNK-TOTAL-READ-COUNT        PIC 9(07) VALUE ZERO.
+
+002240 01  BNK-DEPOSIT-COUNT           PIC 9(07) VALUE ZERO.
+002250 01  BNK-DEPOSIT-TOTAL           PIC 9(09)V99 VALUE ZERO.
+002260 01  BNK-WITHDRAW-COUNT          PIC 9(07) VALUE ZERO.
+002270 01  BNK-WITHDRAW-TOTAL          PIC 9(09)V99 VALUE ZERO.
+002280 01  BNK-OPEN-COUNT              PIC 9(07) VALUE ZERO.
+002290 01  BNK-OPEN-TOTAL              PIC 9(09)V99 VALUE ZERO.
+002300 01  BNK-CLOSE-COUNT             PIC 9(07) VALUE ZERO.
+002310 01  BNK-NAMECHNG-COUNT          PIC 9(07) VALUE ZERO.
+002320 01  BNK-INTEREST-COUNT          PIC 9(07) VALUE ZERO.
+002330 01  BNK-INTEREST-TOTAL          PIC 9(09)V99 VALUE ZERO.
+
+002340 01  BNK-REJECT-DUP-COUNT        PIC 9(07) VALUE ZERO.
+002350 01  BNK-REJECT-ZEROAMT-COUNT    PIC 9(07) VALUE ZERO.
+002360 01  BNK-REJECT-BADAMT-COUNT     PIC 9(07) VALUE ZERO.
+002370 01  BNK-REJECT-BADTYPE-COUNT    PIC 9(07) VALUE ZERO.
+002380 01  BNK-REJECT-NOMATCH-COUNT    PIC 9(07) VALUE ZERO.
+002390 01  BNK-REJECT-INSUFF-COUNT     PIC 9(07) VALUE ZERO.
+002400 01  BNK-REJECT-CLOSED-COUNT     PIC 9(07) VALUE ZERO.
+002410 01  BNK-REJECT-EXISTS-COUNT     PIC 9(07) VALUE ZERO.
+002411 01  BNK-REJECT-OVFL-COUNT       PIC 9(07) VALUE ZERO.
+
+002420 01  BNK-BEGIN-TOTAL-BALANCE     PIC S9(9)V99 VALUE ZERO.
+002430 01  BNK-END-TOTAL-BALANCE       PIC S9(9)V99 VALUE ZERO.
+002440 01  BNK-NET-CHANGE              PIC S9(9)V99 VALUE ZERO.
+002450 01  BNK-EXPECTED-CHANGE         PIC S9(9)V99 VALUE ZERO.
+
+002460 01  BNK-COUNT-EDIT              PIC ZZZ,ZZ9.
+002470 01  BNK-UAMOUNT-EDIT            PIC ZZZ,ZZZ,ZZ9.99.
+002480 01  BNK-SAMOUNT-EDIT            PIC ZZZ,ZZZ,ZZ9.99-.
+
+002490 PROCEDURE DIVISION.
+
+002500 0000-MAINLINE.
+002510     PERFORM 1000-INITIALIZE
+002520         THRU 1000-INITIALIZE-EXIT
+002530     PERFORM 2000-VALIDATE-TRANSACTIONS
+002540         THRU 2000-VALIDATE-TRANSACTIONS-EXIT
+002550     PERFORM 3000-CHECK-RESTART
+002560         THRU 3000-CHECK-RESTART-EXIT
+002570     PERFORM 4000-PROCESS-TRANSACTIONS
+002580         THRU 4000-PROCESS-TRANSACTIONS-EXIT
+002590     PERFORM 8000-WRITE-CONTROL-REPORT
+002600         THRU 8000-WRITE-CONTROL-REPORT-EXIT
+002610     PERFORM 9000-TERMINATE
+002620         THRU 9000-TERMINATE-EXIT
+002630     STOP RUN.
+
+002640*-----------------------------------------------------------------
+002650* 1000  OPEN THE ACCOUNT MASTER AND TOTAL ITS STARTING BALANCES.
+002660*-----------------------------------------------------------------
+002670 1000-INITIALIZE.
+002680     OPEN I-O ACCOUNTS-FILE
+002690     IF BNK-ACCT-FILE-STATUS = "35"
+002700         OPEN OUTPUT ACCOUNTS-FILE
+002710         CLOSE ACCOUNTS-FILE
+002720         OPEN I-O ACCOUNTS-FILE
+002730     END-IF
+
+002740     OPEN OUTPUT OUTPUT-FILE
+
+002741     OPEN EXTEND LEDGER-FILE
+002742     IF BNK-LEDGER-FILE-STATUS = "35"
+002743         OPEN OUTPUT LEDGER-FILE
+002744         CLOSE LEDGER-FILE
+002745         OPEN EXTEND LEDGER-FILE
+002746     END-IF
+
+002760     PERFORM 1100-SUM-BEGINNING-BALANCE
+002770         THRU 1100-SUM-BEGINNING-BALANCE-EXIT.
+002780 1000-INITIALIZE-EXIT.
+002790     EXIT.
+
+002800 1100-SUM-BEGINNING-BALANCE.
+002810     SET BNK-ACCT-NOT-END-OF-FILE TO TRUE
+002820     MOVE LOW-VALUES TO ACC-ID
+002830     START ACCOUNTS-FILE KEY IS NOT LESS THAN ACC-ID
+002840         INVALID KEY
+002850             SET BNK-ACCT-END-OF-FILE TO TRUE
+002860     END-START
+002870     PERFORM 1110-SUM-ONE-BEGIN-RECORD
+002880         THRU 1110-SUM-ONE-BEGIN-RECORD-EXIT
+002890         UNTIL BNK-ACCT-END-OF-FILE.
+002900 1100-SUM-BEGINNING-BALANCE-EXIT.
+002910     EXIT.
+
+002920 1110-SUM-ONE-BEGIN-RECORD.
+002930     READ ACCOUNTS-FILE NEXT RECORD
+002940         AT END
+002950             SET BNK-ACCT-END-OF-FILE TO TRUE
+002960         NOT AT END
+002970             ADD ACC-BALANCE TO BNK-BEGIN-TOTAL-BALANCE
+002980     END-READ.
+002990 1110-SUM-ONE-BEGIN-RECORD-EXIT.
+003000     EXIT.
+
+003010*-----------------------------------------------------------------
+003020* 2000  EDIT PASS.  SCREEN TRANSACTION-FILE FOR DUPLICATE IDS,
+003030*       ZERO OR NON-NUMERIC AMOUNTS AND UNKNOWN TRANSACTION
+003040*       TYPES.  CLEAN RECORDS GO ON TO WORK-TRX-FILE, THE
+003050*       BATCH THAT 4000 ACTUALLY POSTS; THE REST GO TO
+003060*       REJECT-FILE WITH A REASON CODE.
+003070*-----------------------------------------------------------------
+003080 2000-VALIDATE-TRANSACTIONS.
+003090     OPEN INPUT TRANSACTION-FILE
+003100     OPEN OUTPUT REJECT-FILE
+003110     OPEN OUTPUT WORK-TRX-FILE
+
+003120     SET BNK-TRX-NOT-END-OF-FILE TO TRUE
+003130     PERFORM 2100-VALIDATE-ONE-RECORD
+003140         THRU 2100-VALIDATE-ONE-RECORD-EXIT
+003150         UNTIL BNK-TRX-END-OF-FILE
+
+003160     CLOSE TRANSACTION-FILE
+003170     CLOSE REJECT-FILE
+003180     CLOSE WORK-TRX-FILE.
+003190 2000-VALIDATE-TRANSACTIONS-EXIT.
+003200     EXIT.
+
+003210 2100-VALIDATE-ONE-RECORD.
+003220     READ TRANSACTION-FILE INTO TRANSACTION-RECORD
+003230         AT END
+003240             SET BNK-TRX-END-OF-FILE TO TRUE
+003250         NOT AT END
+003260             ADD 1 TO BNK-TOTAL-READ-COUNT
+003270             PERFORM 2200-EDIT-ONE-RECORD
+003280                 THRU 2200-EDIT-ONE-RECORD-EXIT
+003290     END-READ.
+003300 2100-VALIDATE-ONE-RECORD-EXIT.
+003310     EXIT.
+
+003320 2200-EDIT-ONE-RECORD.
+003330     SET BNK-NOT-REJECTED TO TRUE
+
+003340     EVALUATE TRUE
+003350         WHEN NOT (TRX-TYPE-DEPOSIT OR TRX-TYPE-WITHDRAW
+003360                   OR TRX-TYPE-OPEN OR TRX-TYPE-CLOSE
+003370                   OR TRX-TYPE-NAMECHNG OR TRX-TYPE-INTEREST)
+003380             SET BNK-IS-REJECTED TO TRUE
+003390             MOVE "BADT" TO BNK-REASON-CODE
+003400             MOVE "UNKNOWN TRANSACTION TYPE" TO BNK-REASON-TEXT
+003410             ADD 1 TO BNK-REJECT-BADTYPE-COUNT
+
+003420         WHEN (TRX-TYPE-DEPOSIT OR TRX-TYPE-WITHDRAW
+003430                   OR TRX-TYPE-OPEN OR TRX-TYPE-INTEREST)
+003440                 AND TRX-AMOUNT NOT NUMERIC
+003450             SET BNK-IS-REJECTED TO TRUE
+003460             MOVE "BADN" TO BNK-REASON-CODE
+003470             MOVE "NON-NUMERIC TRANSACTION AMOUNT"
+003480                 TO BNK-REASON-TEXT
+003490             ADD 1 TO BNK-REJECT-BADAMT-COUNT
+
+003500         WHEN (TRX-TYPE-DEPOSIT OR TRX-TYPE-WITHDRAW)
+003510                 AND TRX-AMOUNT = ZERO
+003520             SET BNK-IS-REJECTED TO TRUE
+003530             MOVE "ZAMT" TO BNK-REASON-CODE
+003540             MOVE "ZERO TRANSACTION AMOUNT" TO BNK-REASON-TEXT
+003550             ADD 1 TO BNK-REJECT-ZEROAMT-COUNT
+
+003560         WHEN BNK-SEEN-COUNT NOT < BNK-SEEN-MAX
+003561             SET BNK-IS-REJECTED TO TRUE
+003562             MOVE "OVFL" TO BNK-REASON-CODE
+003563             MOVE "DUPLICATE CHECK TABLE FULL, BATCH TOO LARGE"
+003564                 TO BNK-REASON-TEXT
+003565             ADD 1 TO BNK-REJECT-OVFL-COUNT
+
+003570         WHEN OTHER
+003580             PERFORM 2300-CHECK-DUPLICATE-ID
+003590                 THRU 2300-CHECK-DUPLICATE-ID-EXIT
+003600             IF BNK-DUP-FOUND
+003610                 SET BNK-IS-REJECTED TO TRUE
+003620                 MOVE "DUPE" TO BNK-REASON-CODE
+003630                 MOVE "DUPLICATE TRANSACTION ID"
+003640                     TO BNK-REASON-TEXT
+003650                 ADD 1 TO BNK-REJECT-DUP-COUNT
+003660             END-IF
+003670     END-EVALUATE
+
+003680     IF BNK-IS-REJECTED
+003690         PERFORM 2400-WRITE-REJECT
+003700             THRU 2400-WRITE-REJECT-EXIT
+003710     ELSE
+003720         ADD 1 TO BNK-SEEN-COUNT
+003721         MOVE TRX-ID TO BNK-SEEN-ID (BNK-SEEN-COUNT)
+003722         MOVE TRX-TYPE TO BNK-SEEN-TYPE (BNK-SEEN-COUNT)
+003723         MOVE TRX-AMOUNT TO BNK-SEEN-AMOUNT (BNK-SEEN-COUNT)
+003730         WRITE WORK-TRX-FILE-RECORD FROM TRANSACTION-RECORD
+003740     END-IF.
+003750 2200-EDIT-ONE-RECORD-EXIT.
+003760     EXIT.
+
+003770 2300-CHECK-DUPLICATE-ID.
+003780     SET BNK-DUP-NOT-FOUND TO TRUE
+003790     IF BNK-SEEN-COUNT > 0
+003800         PERFORM 2310-SCAN-ONE-SEEN-ID
+003810             VARYING BNK-SEEN-IDX FROM 1 BY 1
+003820             UNTIL BNK-SEEN-IDX > BNK-SEEN-COUNT
+003830                 OR BNK-DUP-FOUND
+003840     END-IF.
+003850 2300-CHECK-DUPLICATE-ID-EXIT.
+003860     EXIT.
+
+003870 2310-SCAN-ONE-SEEN-ID.
+003880     IF BNK-SEEN-ID (BNK-SEEN-IDX) = TRX-ID
+003881         AND BNK-SEEN-TYPE (BNK-SEEN-IDX) = TRX-TYPE
+003882         AND BNK-SEEN-AMOUNT (BNK-SEEN-IDX) = TRX-AMOUNT
+003890         SET BNK-DUP-FOUND TO TRUE
+003900     END-IF.
+
+003910 2400-WRITE-REJECT.
+003920     MOVE TRX-ID TO REJ-TRX-ID
+003930     MOVE TRX-TYPE TO REJ-TRX-TYPE
+003940     MOVE TRX-AMOUNT TO REJ-TRX-AMOUNT
+003950     MOVE BNK-REASON-CODE TO REJ-REASON-CODE
+003960     MOVE BNK-REASON-TEXT TO REJ-REASON-TEXT
+003970     WRITE REJECT-RECORD.
+003980 2400-WRITE-REJECT-EXIT.
+003990     EXIT.
+
+004000*-----------------------------------------------------------------
+004010* 3000  LOOK FOR A CHECKPOINT LEFT BY AN EARLIER, INTERRUPTED
+004020*       RUN AND, IF ONE EXISTS, OFFER TO RESUME PAST IT RATHER
+004030*       THAN REPROCESSING THE WHOLE BATCH.
+004040*-----------------------------------------------------------------
+004050 3000-CHECK-RESTART.
+004060     MOVE ZERO TO BNK-RESUME-COUNT
+004070     OPEN INPUT RESTART-FILE
+004080     IF BNK-RESTART-FILE-STATUS NOT = "35"
+004090         READ RESTART-FILE INTO RESTART-RECORD
+004100             AT END
+004110                 CONTINUE
+004120             NOT AT END
+004130                 PERFORM 3100-OFFER-RESUME
+004140                     THRU 3100-OFFER-RESUME-EXIT
+004150         END-READ
+004160         CLOSE RESTART-FILE
+004170     END-IF.
+004180 3000-CHECK-RESTART-EXIT.
+004190     EXIT.
+
+004200 3100-OFFER-RESUME.
+004210     IF RST-COUNT > 0
+004220         DISPLAY "A PRIOR RUN CHECKPOINTED AT RECORD " RST-COUNT
+004230         DISPLAY "  LAST TRANSACTION ID POSTED: "
+004240             RST-LAST-TRX-ID
+004250         DISPLAY "RESUME FROM THE CHECKPOINT? (Y/N): "
+004260             WITH NO ADVANCING
+004270         ACCEPT BNK-RESUME-ANSWER
+004280         IF BNK-RESUME-ANSWER = "Y" OR BNK-RESUME-ANSWER = "y"
+004290             MOVE RST-COUNT TO BNK-RESUME-COUNT
+004300             DISPLAY "RESUMING AFTER RECORD " RST-COUNT
+004310         ELSE
+004320             DISPLAY "STARTING FROM THE BEGINNING OF THE BATCH"
+004330         END-IF
+004340     END-IF.
+004350 3100-OFFER-RESUME-EXIT.
+004360     EXIT.
+
+004370*-----------------------------------------------------------------
+004380* 4000  POST EVERY VALIDATED TRANSACTION ON WORK-TRX-FILE
+004390*       AGAINST THE ACCOUNT MASTER.
+004400*-----------------------------------------------------------------
+004410 4000-PROCESS-TRANSACTIONS.
+004420     OPEN INPUT WORK-TRX-FILE
+004430     SET BNK-WORK-NOT-END-OF-FILE TO TRUE
+004440     PERFORM 4100-PROCESS-ONE-TRANSACTION
+004450         THRU 4100-PROCESS-ONE-TRANSACTION-EXIT
+004460         UNTIL BNK-WORK-END-OF-FILE
+004470     CLOSE WORK-TRX-FILE.
+004480 4000-PROCESS-TRANSACTIONS-EXIT.
+004490     EXIT.
+
+004500 4100-PROCESS-ONE-TRANSACTION.
+004510     READ WORK-TRX-FILE INTO TRANSACTION-RECORD
+004520         AT END
+004530             SET BNK-WORK-END-OF-FILE TO TRUE
+004540         NOT AT END
+004550             ADD 1 TO BNK-WORK-REC-COUNT
+004560             IF BNK-WORK-REC-COUNT > BNK-RESUME-COUNT
+004570                 PERFORM 4200-APPLY-ONE-TRANSACTION
+004580                     THRU 4200-APPLY-ONE-TRANSACTION-EXIT
+004590                 PERFORM 4900-CHECKPOINT
+004600                     THRU 4900-CHECKPOINT-EXIT
+004610             END-IF
+004620     END-READ.
+004630 4100-PROCESS-ONE-TRANSACTION-EXIT.
+004640     EXIT.
+
+004650 4200-APPLY-ONE-TRANSACTION.
+004660     IF TRX-TYPE-OPEN
+004670         PERFORM 4300-APPLY-OPEN
+004680             THRU 4300-APPLY-OPEN-EXIT
+004690     ELSE
+004700         PERFORM 4400-APPLY-EXISTING
+004710             THRU 4400-APPLY-EXISTING-EXIT
+004720     END-IF.
+004730 4200-APPLY-ONE-TRANSACTION-EXIT.
+004740     EXIT.
+
+004750 4300-APPLY-OPEN.
+004760     MOVE TRX-ID TO ACC-ID
+004770     READ ACCOUNTS-FILE
+004780         INVALID KEY
+004790             PERFORM 4310-CREATE-ACCOUNT
+004800                 THRU 4310-CREATE-ACCOUNT-EXIT
+004810         NOT INVALID KEY
+004820             PERFORM 4320-REJECT-DUP-OPEN
+004830                 THRU 4320-REJECT-DUP-OPEN-EXIT
+004840     END-READ.
+004850 4300-APPLY-OPEN-EXIT.
+004860     EXIT.
+
+004870 4310-CREATE-ACCOUNT.
+004880     MOVE SPACES TO ACCOUNT-RECORD
+004890     MOVE TRX-ID TO ACC-ID
+004900     MOVE ZERO TO ACC-BALANCE
+004910     CALL "TRXPOST" USING TRANSACTION-RECORD
+004920                           ACCOUNT-RECORD
+004930                           BNK-BALANCE-BEFORE
+004940                           BNK-OVERDRAFT-FLAG
+004950                           BNK-RETURN-CODE
+004960     WRITE ACCOUNT-RECORD
+004970         INVALID KEY
+004980             MOVE "Account create failed - write error"
+004990                 TO OUTPUT-RECORD
+005000             WRITE OUTPUT-RECORD
+005010     END-WRITE
+005015     IF BNK-ACCT-FILE-STATUS = "00"
+005020         PERFORM 4600-ACCUMULATE-TOTALS
+005030             THRU 4600-ACCUMULATE-TOTALS-EXIT
+005040         PERFORM 4500-WRITE-LEDGER-AND-OUTPUT
+005050             THRU 4500-WRITE-LEDGER-AND-OUTPUT-EXIT
+005055     END-IF.
+005060 4310-CREATE-ACCOUNT-EXIT.
+005070     EXIT.
+
+005080 4320-REJECT-DUP-OPEN.
+005090     ADD 1 TO BNK-REJECT-EXISTS-COUNT
+005100     STRING "TRX " TRX-ID
+005110         " REJECTED - ACCOUNT ALREADY EXISTS"
+005120         DELIMITED BY SIZE INTO OUTPUT-RECORD
+005130     WRITE OUTPUT-RECORD.
+005140 4320-REJECT-DUP-OPEN-EXIT.
+005150     EXIT.
+
+005160 4400-APPLY-EXISTING.
+005170     MOVE TRX-ID TO ACC-ID
+005180     READ ACCOUNTS-FILE
+005190         INVALID KEY
+005200             PERFORM 4410-REJECT-NOT-FOUND
+005210                 THRU 4410-REJECT-NOT-FOUND-EXIT
+005220         NOT INVALID KEY
+005230             IF ACC-STATUS-CLOSED
+005240                 PERFORM 4420-REJECT-CLOSED
+005250                     THRU 4420-REJECT-CLOSED-EXIT
+005260             ELSE
+005270                 PERFORM 4440-POST-AND-REWRITE
+005280                     THRU 4440-POST-AND-REWRITE-EXIT
+005290             END-IF
+005300     END-READ.
+005310 4400-APPLY-EXISTING-EXIT.
+005320     EXIT.
+
+005330 4410-REJECT-NOT-FOUND.
+005340     ADD 1 TO BNK-REJECT-NOMATCH-COUNT
+005350     STRING "TRX " TRX-ID " REJECTED - ACCOUNT NOT FOUND"
+005360         DELIMITED BY SIZE INTO OUTPUT-RECORD
+005370     WRITE OUTPUT-RECORD.
+005380 4410-REJECT-NOT-FOUND-EXIT.
+005390     EXIT.
+
+005400 4420-REJECT-CLOSED.
+005410     ADD 1 TO BNK-REJECT-CLOSED-COUNT
+005420     STRING "TRX " TRX-ID " REJECTED - ACCOUNT IS CLOSED"
+005430         DELIMITED BY SIZE INTO OUTPUT-RECORD
+005440     WRITE OUTPUT-RECORD.
+005450 4420-REJECT-CLOSED-EXIT.
+005460     EXIT.
+
+005470 4430-REJECT-INSUFFICIENT.
+005480     ADD 1 TO BNK-REJECT-INSUFF-COUNT
+005490     STRING "TRX " TRX-ID " REJECTED - INSUFFICIENT FUNDS"
+005500         DELIMITED BY SIZE INTO OUTPUT-RECORD
+005510     WRITE OUTPUT-RECORD.
+005520 4430-REJECT-INSUFFICIENT-EXIT.
+005530     EXIT.
+
+005540 4440-POST-AND-REWRITE.
+005550     CALL "TRXPOST" USING TRANSACTION-RECORD
+005560                           ACCOUNT-RECORD
+005570                           BNK-BALANCE-BEFORE
+005580                           BNK-OVERDRAFT-FLAG
+005590                           BNK-RETURN-CODE
+005600     IF BNK-POST-SUCCESS
+005610         REWRITE ACCOUNT-RECORD
+005620             INVALID KEY
+005630                 MOVE "Account update failed - rewrite error"
+005640                     TO OUTPUT-RECORD
+005650                 WRITE OUTPUT-RECORD
+005660         END-REWRITE
+005665         IF BNK-ACCT-FILE-STATUS = "00"
+005670             PERFORM 4600-ACCUMULATE-TOTALS
+005680                 THRU 4600-ACCUMULATE-TOTALS-EXIT
+005690             PERFORM 4500-WRITE-LEDGER-AND-OUTPUT
+005700                 THRU 4500-WRITE-LEDGER-AND-OUTPUT-EXIT
+005705         END-IF
+005710     ELSE
+005720         PERFORM 4430-REJECT-INSUFFICIENT
+005730             THRU 4430-REJECT-INSUFFICIENT-EXIT
+005740     END-IF.
+005750 4440-POST-AND-REWRITE-EXIT.
+005760     EXIT.
+
+005770 4500-WRITE-LEDGER-AND-OUTPUT.
+005780     MOVE SPACES TO BNK-OVERDRAFT-NOTE
+005790     IF BNK-OVERDRAFT-WAS-USED
+005800         MOVE "(OVERDRAFT USED)" TO BNK-OVERDRAFT-NOTE
+005810     END-IF
+005811     MOVE ACC-BALANCE TO BNK-SAMOUNT-EDIT
+
+005820     ACCEPT LDG-DATE FROM DATE YYYYMMDD
+005830     ACCEPT LDG-TIME FROM TIME
+005840     MOVE TRX-ID TO LDG-TRX-ID
+005850     MOVE ACC-ID TO LDG-ACC-ID
+005860     MOVE TRX-TYPE TO LDG-TRX-TYPE
+005870     MOVE TRX-AMOUNT TO LDG-TRX-AMOUNT
+005880     MOVE BNK-BALANCE-BEFORE TO LDG-BALANCE-BEFORE
+005890     MOVE ACC-BALANCE TO LDG-BALANCE-AFTER
+005900     MOVE BNK-OVERDRAFT-FLAG TO LDG-OVERDRAFT-FLAG
+005910     WRITE LEDGER-RECORD
+
+005920     STRING
+005930         "Account ID: " ACC-ID
+005940         " Name: " ACC-NAME
+005950         " Type: " TRX-TYPE
+005960         " New Balance: " BNK-SAMOUNT-EDIT
+005970         " " BNK-OVERDRAFT-NOTE
+005980         DELIMITED BY SIZE
+005990         INTO OUTPUT-RECORD
+006000     WRITE OUTPUT-RECORD.
+006010 4500-WRITE-LEDGER-AND-OUTPUT-EXIT.
+006020     EXIT.
+
+006030 4600-ACCUMULATE-TOTALS.
+006040     EVALUATE TRUE
+006050         WHEN TRX-TYPE-DEPOSIT
+006060             ADD 1 TO BNK-DEPOSIT-COUNT
+006070             ADD TRX-AMOUNT TO BNK-DEPOSIT-TOTAL
+006080         WHEN TRX-TYPE-WITHDRAW
+006090             ADD 1 TO BNK-WITHDRAW-COUNT
+006100             ADD TRX-AMOUNT TO BNK-WITHDRAW-TOTAL
+006110         WHEN TRX-TYPE-OPEN
+006120             ADD 1 TO BNK-OPEN-COUNT
+006130             ADD TRX-AMOUNT TO BNK-OPEN-TOTAL
+006140         WHEN TRX-TYPE-CLOSE
+006150             ADD 1 TO BNK-CLOSE-COUNT
+006160         WHEN TRX-TYPE-NAMECHNG
+006170             ADD 1 TO BNK-NAMECHNG-COUNT
+006180         WHEN TRX-TYPE-INTEREST
+006190             ADD 1 TO BNK-INTEREST-COUNT
+006200             ADD TRX-AMOUNT TO BNK-INTEREST-TOTAL
+006210     END-EVALUATE.
+006220 4600-ACCUMULATE-TOTALS-EXIT.
+006230     EXIT.
+
+006240*-----------------------------------------------------------------
+006250* 4900  AFTER EVERY POSTED TRANSACTION, RECORD HOW FAR THE RUN
+006260*       HAS GOT SO A RERUN AFTER AN ABEND CAN PICK UP FROM HERE
+006270*       INSTEAD OF FROM RECORD ONE.  THIS RUNS EVERY TIME, NOT ON
+006271*       AN INTERVAL, SO THERE IS NEVER A POSTED-BUT-UNCHECKPOINTED
+006272*       TRANSACTION THAT COULD BE POSTED A SECOND TIME ON RESUME.
+006280*-----------------------------------------------------------------
+006290 4900-CHECKPOINT.
+006340     MOVE BNK-WORK-REC-COUNT TO RST-COUNT
+006350     MOVE TRX-ID TO RST-LAST-TRX-ID
+006360     OPEN OUTPUT RESTART-FILE
+006370     WRITE RESTART-RECORD
+006380     CLOSE RESTART-FILE.
+006400 4900-CHECKPOINT-EXIT.
+006410     EXIT.
+
+006420*-----------------------------------------------------------------
+006430* 8000  END-OF-RUN CONTROL TOTALS / RECONCILIATION REPORT.
+006440*-----------------------------------------------------------------
+006450 8000-WRITE-CONTROL-REPORT.
+006460     PERFORM 8100-SUM-ENDING-BALANCE
+006470         THRU 8100-SUM-ENDING-BALANCE-EXIT
+
+006480     COMPUTE BNK-NET-CHANGE =
+006490         BNK-END-TOTAL-BALANCE - BNK-BEGIN-TOTAL-BALANCE
+006500     COMPUTE BNK-EXPECTED-CHANGE =
+006510         BNK-DEPOSIT-TOTAL + BNK-INTEREST-TOTAL
+006520         + BNK-OPEN-TOTAL - BNK-WITHDRAW-TOTAL
+
+006530     MOVE SPACES TO OUTPUT-RECORD
+006540     WRITE OUTPUT-RECORD
+006550     MOVE "============== CONTROL REPORT =============="
+006560         TO OUTPUT-RECORD
+006570     WRITE OUTPUT-RECORD
+
+006580     MOVE BNK-TOTAL-READ-COUNT TO BNK-COUNT-EDIT
+006590     STRING "Transactions read:        " BNK-COUNT-EDIT
+006600         DELIMITED BY SIZE INTO OUTPUT-RECORD
+006610     WRITE OUTPUT-RECORD
+
+006620     MOVE BNK-DEPOSIT-COUNT TO BNK-COUNT-EDIT
+006630     MOVE BNK-DEPOSIT-TOTAL TO BNK-UAMOUNT-EDIT
+006640     STRING "Deposits:                 " BNK-COUNT-EDIT
+006650         "   amount " BNK-UAMOUNT-EDIT
+006660         DELIMITED BY SIZE INTO OUTPUT-RECORD
+006670     WRITE OUTPUT-RECORD
+
+006680     MOVE BNK-WITHDRAW-COUNT TO BNK-COUNT-EDIT
+006690     MOVE BNK-WITHDRAW-TOTAL TO BNK-UAMOUNT-EDIT
+006700     STRING "Withdrawals:              " BNK-COUNT-EDIT
+006710         "   amount " BNK-UAMOUNT-EDIT
+006720         DELIMITED BY SIZE INTO OUTPUT-RECORD
+006730     WRITE OUTPUT-RECORD
+
+006740     MOVE BNK-OPEN-COUNT TO BNK-COUNT-EDIT
+006750     MOVE BNK-OPEN-TOTAL TO BNK-UAMOUNT-EDIT
+006760     STRING "Accounts opened:          " BNK-COUNT-EDIT
+006770         "   opening balance " BNK-UAMOUNT-EDIT
+006780         DELIMITED BY SIZE INTO OUTPUT-RECORD
+006790     WRITE OUTPUT-RECORD
+
+006800     MOVE BNK-CLOSE-COUNT TO BNK-COUNT-EDIT
+006810     STRING "Accounts closed:          " BNK-COUNT-EDIT
+006820         DELIMITED BY SIZE INTO OUTPUT-RECORD
+006830     WRITE OUTPUT-RECORD
+
+006840     MOVE BNK-NAMECHNG-COUNT TO BNK-COUNT-EDIT
+006850     STRING "Name changes:             " BNK-COUNT-EDIT
+006860         DELIMITED BY SIZE INTO OUTPUT-RECORD
+006870     WRITE OUTPUT-RECORD
+
+006880     MOVE BNK-INTEREST-COUNT TO BNK-COUNT-EDIT
+006890     MOVE BNK-INTEREST-TOTAL TO BNK-UAMOUNT-EDIT
+006900     STRING "Interest postings:        " BNK-COUNT-EDIT
+006910         "   amount " BNK-UAMOUNT-EDIT
+006920         DELIMITED BY SIZE INTO OUTPUT-RECORD
+006930     WRITE OUTPUT-RECORD
+
+006940     MOVE SPACES TO OUTPUT-RECORD
+006950     WRITE OUTPUT-RECORD
+006960     MOVE BNK-REJECT-NOMATCH-COUNT TO BNK-COUNT-EDIT
+006970     STRING "Rejects - account not found:       " BNK-COUNT-EDIT
+006980         DELIMITED BY SIZE INTO OUTPUT-RECORD
+006990     WRITE OUTPUT-RECORD
+
+007000     MOVE BNK-REJECT-INSUFF-COUNT TO BNK-COUNT-EDIT
+007010     STRING "Rejects - insufficient funds:       " BNK-COUNT-EDIT
+007020         DELIMITED BY SIZE INTO OUTPUT-RECORD
+007030     WRITE OUTPUT-RECORD
+
+007040     MOVE BNK-REJECT-CLOSED-COUNT TO BNK-COUNT-EDIT
+007050     STRING "Rejects - account closed:           " BNK-COUNT-EDIT
+007060         DELIMITED BY SIZE INTO OUTPUT-RECORD
+007070     WRITE OUTPUT-RECORD
+
+007080     MOVE BNK-REJECT-EXISTS-COUNT TO BNK-COUNT-EDIT
+007090     STRING "Rejects - account already exists:   " BNK-COUNT-EDIT
+007100         DELIMITED BY SIZE INTO OUTPUT-RECORD
+007110     WRITE OUTPUT-RECORD
+
+007120     MOVE BNK-REJECT-BADTYPE-COUNT TO BNK-COUNT-EDIT
+007130     STRING "Rejects - invalid transaction type: " BNK-COUNT-EDIT
+007140         DELIMITED BY SIZE INTO OUTPUT-RECORD
+007150     WRITE OUTPUT-RECORD
+
+007160     MOVE BNK-REJECT-BADAMT-COUNT TO BNK-COUNT-EDIT
+007170     STRING "Rejects - non-numeric amount:       " BNK-COUNT-EDIT
+007180         DELIMITED BY SIZE INTO OUTPUT-RECORD
+007190     WRITE OUTPUT-RECORD
+
+007200     MOVE BNK-REJECT-ZEROAMT-COUNT TO BNK-COUNT-EDIT
+007210     STRING "Rejects - zero amount:              " BNK-COUNT-EDIT
+007220         DELIMITED BY SIZE INTO OUTPUT-RECORD
+007230     WRITE OUTPUT-RECORD
+
+007240     MOVE BNK-REJECT-DUP-COUNT TO BNK-COUNT-EDIT
+007250     STRING "Rejects - duplicate transaction id: " BNK-COUNT-EDIT
+007260         DELIMITED BY SIZE INTO OUTPUT-RECORD
+007270     WRITE OUTPUT-RECORD
+
+007271     MOVE BNK-REJECT-OVFL-COUNT TO BNK-COUNT-EDIT
+007272     STRING "Rejects - dup-check table overflow:  " BNK-COUNT-EDIT
+007273         DELIMITED BY SIZE INTO OUTPUT-RECORD
+007274     WRITE OUTPUT-RECORD
+
+007280     MOVE SPACES TO OUTPUT-RECORD
+007290     WRITE OUTPUT-RECORD
+007300     MOVE BNK-BEGIN-TOTAL-BALANCE TO BNK-SAMOUNT-EDIT
+007310     STRING "Account balances before run:  " BNK-SAMOUNT-EDIT
+007320         DELIMITED BY SIZE INTO OUTPUT-RECORD
+007330     WRITE OUTPUT-RECORD
+
+007340     MOVE BNK-END-TOTAL-BALANCE TO BNK-SAMOUNT-EDIT
+007350     STRING "Account balances after run:   " BNK-SAMOUNT-EDIT
+007360         DELIMITED BY SIZE INTO OUTPUT-RECORD
+007370     WRITE OUTPUT-RECORD
+
+007380     MOVE BNK-NET-CHANGE TO BNK-SAMOUNT-EDIT
+007390     STRING "Net change in balances:       " BNK-SAMOUNT-EDIT
+007400         DELIMITED BY SIZE INTO OUTPUT-RECORD
+007410     WRITE OUTPUT-RECORD
+
+007420     MOVE BNK-EXPECTED-CHANGE TO BNK-SAMOUNT-EDIT
+007430     STRING "Expected change from postings: " BNK-SAMOUNT-EDIT
+007440         DELIMITED BY SIZE INTO OUTPUT-RECORD
+007450     WRITE OUTPUT-RECORD
+
+007460     IF BNK-NET-CHANGE = BNK-EXPECTED-CHANGE
+007470         MOVE "Run balanced:                  YES"
+007480             TO OUTPUT-RECORD
+007490     ELSE
+007500         MOVE "Run balanced:                  NO - INVESTIGATE"
+007510             TO OUTPUT-RECORD
+007520     END-IF
+007530     WRITE OUTPUT-RECORD.
+007540 8000-WRITE-CONTROL-REPORT-EXIT.
+007550     EXIT.
+
+007560 8100-SUM-ENDING-BALANCE.
+007570     MOVE ZERO TO BNK-END-TOTAL-BALANCE
+007580     SET BNK-ACCT-NOT-END-OF-FILE TO TRUE
+007590     MOVE LOW-VALUES TO ACC-ID
+007600     START ACCOUNTS-FILE KEY IS NOT LESS THAN ACC-ID
+007610         INVALID KEY
+007620             SET BNK-ACCT-END-OF-FILE TO TRUE
+007630     END-START
+007640     PERFORM 8110-SUM-ONE-END-RECORD
+007650         THRU 8110-SUM-ONE-END-RECORD-EXIT
+007660         UNTIL BNK-ACCT-END-OF-FILE.
+007670 8100-SUM-ENDING-BALANCE-EXIT.
+007680     EXIT.
+
+007690 8110-SUM-ONE-END-RECORD.
+007700     READ ACCOUNTS-FILE NEXT RECORD
+007710         AT END
+007720             SET BNK-ACCT-END-OF-FILE TO TRUE
+007730         NOT AT END
+007740             ADD ACC-BALANCE TO BNK-END-TOTAL-BALANCE
+007750     END-READ.
+007760 8110-SUM-ONE-END-RECORD-EXIT.
+007770     EXIT.
+
+007780*-----------------------------------------------------------------
+007790* 9000  CLOSE DOWN.  A CLEAN FINISH CLEARS THE CHECKPOINT SO
+007800*       THE NEXT RUN STARTS FRESH INSTEAD OF OFFERING TO RESUME
+007810*       A BATCH THAT ALREADY COMPLETED.
+007820*-----------------------------------------------------------------
+007830 9000-TERMINATE.
+007840     CLOSE ACCOUNTS-FILE
+007850     CLOSE OUTPUT-FILE
+007860     CLOSE LEDGER-FILE
+
+007870     MOVE ZERO TO RST-COUNT
+007880     MOVE SPACES TO RST-LAST-TRX-ID
+007890     OPEN OUTPUT RESTART-FILE
+007900     WRITE RESTART-RECORD
+007910     CLOSE RESTART-FILE.
+007920 9000-TERMINATE-EXIT.
+007930     EXIT.
