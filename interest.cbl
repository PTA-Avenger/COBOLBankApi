@@ -0,0 +1,253 @@
+001000******************************************************************
+001010* PROGRAM-ID    : INTEREST
+001020* AUTHOR        : R. L. HASTINGS
+001030* INSTALLATION  : RETAIL BANKING SYSTEMS
+001040* DATE-WRITTEN  : 2026-08-09
+001050* DATE-COMPILED :
+001060*
+001070* REMARKS.
+001080*     MONTH-END INTEREST ACCRUAL BATCH JOB.  READS EVERY OPEN
+001090*     ACCOUNT-RECORD ON ACCOUNTS-FILE, APPLIES BNK-INTEREST-RATE
+001100*     TO ACC-BALANCE, AND POSTS THE RESULT THROUGH THE SAME
+001110*     TRXPOST SUBPROGRAM BANKING USES FOR AN ORDINARY DEPOSIT,
+001120*     TAGGED AS TRANSACTION TYPE "INTEREST".  THE POSTING SHOWS
+001130*     UP IN THE SAME LEDGER-FILE AND OUTPUT-FILE BANKING WRITES
+001140*     TO, SO INTEREST IS NO LONGER A SEPARATE, OFF-SYSTEM STEP.
+001150*
+001160* MODIFICATION HISTORY.
+001170*     2026-08-09  RLH  INITIAL VERSION.
+001175*     2026-08-09  RLH  ACC-BALANCE CAN BE NEGATIVE UNDER THE
+001176*                      OVERDRAFT LIMIT, SO INTEREST CAN COME OUT
+001177*                      NEGATIVE TOO; NEGATIVE INTEREST IS NOW
+001178*                      POSTED AS A DEBIT (OVERDRAFT-CHECKED) INSTEAD
+001179*                      OF BEING SILENTLY CREDITED AS A POSITIVE
+001180*                      AMOUNT.
+001181******************************************************************
+001190 IDENTIFICATION DIVISION.
+001200 PROGRAM-ID. INTEREST.
+
+001210 ENVIRONMENT DIVISION.
+001220 INPUT-OUTPUT SECTION.
+001230 FILE-CONTROL.
+001240     SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
+001250         ORGANIZATION IS INDEXED
+001260         ACCESS MODE IS DYNAMIC
+001270         RECORD KEY IS ACC-ID
+001280         FILE STATUS IS BNK-ACCT-FILE-STATUS.
+
+001290     SELECT OUTPUT-FILE ASSIGN TO "output.dat"
+001300         ORGANIZATION IS LINE SEQUENTIAL
+001301         FILE STATUS IS BNK-OUTPUT-FILE-STATUS.
+
+001310     SELECT LEDGER-FILE ASSIGN TO "ledger.dat"
+001320         ORGANIZATION IS LINE SEQUENTIAL
+001321         FILE STATUS IS BNK-LEDGER-FILE-STATUS.
+
+001330 DATA DIVISION.
+001340 FILE SECTION.
+
+001350 FD  ACCOUNTS-FILE.
+001360 COPY ACCTREC.
+
+001370 FD  OUTPUT-FILE.
+001380 01  OUTPUT-RECORD               PIC X(120).
+
+001390 FD  LEDGER-FILE.
+001400 COPY LEDGREC.
+
+001410 WORKING-STORAGE SECTION.
+001420 COPY TRXREC.
+
+001430 01  BNK-ACCT-FILE-STATUS        PIC X(02).
+001431 01  BNK-OUTPUT-FILE-STATUS      PIC X(02).
+001432 01  BNK-LEDGER-FILE-STATUS      PIC X(02).
+
+001440 01  BNK-ACCT-EOF-FLAG           PIC X(01) VALUE "N".
+001450     88  BNK-ACCT-END-OF-FILE        VALUE "Y".
+001460     88  BNK-ACCT-NOT-END-OF-FILE    VALUE "N".
+
+001470 01  BNK-INTEREST-RATE           PIC 9V9999 VALUE 0.0025.
+
+001480 01  BNK-BALANCE-BEFORE          PIC S9(7)V99.
+001490 01  BNK-OVERDRAFT-FLAG          PIC X(01).
+001500 01  BNK-RETURN-CODE             PIC X(02).
+001510     88  BNK-POST-SUCCESS             VALUE "00".
+
+001520 01  BNK-ACCOUNT-COUNT           PIC 9(07) VALUE ZERO.
+001530 01  BNK-POSTED-COUNT            PIC 9(07) VALUE ZERO.
+001535 01  BNK-INTEREST-AMOUNT         PIC S9(7)V99 VALUE ZERO.
+001540 01  BNK-INTEREST-TOTAL          PIC S9(09)V99 VALUE ZERO.
+001550 01  BNK-COUNT-EDIT              PIC ZZZ,ZZ9.
+001561 01  BNK-SAMOUNT-EDIT            PIC ZZZ,ZZZ,ZZ9.99-.
+
+001570 PROCEDURE DIVISION.
+
+001580 0000-MAINLINE.
+001590     PERFORM 1000-INITIALIZE
+001600         THRU 1000-INITIALIZE-EXIT
+001610     PERFORM 2000-ACCRUE-INTEREST
+001620         THRU 2000-ACCRUE-INTEREST-EXIT
+001630     PERFORM 8000-WRITE-SUMMARY
+001640         THRU 8000-WRITE-SUMMARY-EXIT
+001650     PERFORM 9000-TERMINATE
+001660         THRU 9000-TERMINATE-EXIT
+001670     STOP RUN.
+
+001680 1000-INITIALIZE.
+001690     OPEN I-O ACCOUNTS-FILE
+001700     OPEN EXTEND OUTPUT-FILE
+001701     IF BNK-OUTPUT-FILE-STATUS = "35"
+001702         OPEN OUTPUT OUTPUT-FILE
+001703         CLOSE OUTPUT-FILE
+001704         OPEN EXTEND OUTPUT-FILE
+001705     END-IF
+
+001710     OPEN EXTEND LEDGER-FILE
+001711     IF BNK-LEDGER-FILE-STATUS = "35"
+001712         OPEN OUTPUT LEDGER-FILE
+001713         CLOSE LEDGER-FILE
+001714         OPEN EXTEND LEDGER-FILE
+001715     END-IF
+
+001720     MOVE "INTEREST" TO TRX-TYPE
+001730     MOVE SPACES TO TRX-NEW-NAME.
+001740 1000-INITIALIZE-EXIT.
+001750     EXIT.
+
+001760*-----------------------------------------------------------------
+001770* 2000  WALK THE ACCOUNT MASTER IN KEY SEQUENCE AND POST
+001780*       INTEREST TO EVERY ACCOUNT THAT IS STILL OPEN.
+001790*-----------------------------------------------------------------
+001800 2000-ACCRUE-INTEREST.
+001810     SET BNK-ACCT-NOT-END-OF-FILE TO TRUE
+001820     MOVE LOW-VALUES TO ACC-ID
+001830     START ACCOUNTS-FILE KEY IS NOT LESS THAN ACC-ID
+001840         INVALID KEY
+001850             SET BNK-ACCT-END-OF-FILE TO TRUE
+001860     END-START
+001870     PERFORM 2100-ACCRUE-ONE-ACCOUNT
+001880         THRU 2100-ACCRUE-ONE-ACCOUNT-EXIT
+001890         UNTIL BNK-ACCT-END-OF-FILE.
+001900 2000-ACCRUE-INTEREST-EXIT.
+001910     EXIT.
+
+001920 2100-ACCRUE-ONE-ACCOUNT.
+001930     READ ACCOUNTS-FILE NEXT RECORD
+001940         AT END
+001950             SET BNK-ACCT-END-OF-FILE TO TRUE
+001960         NOT AT END
+001970             ADD 1 TO BNK-ACCOUNT-COUNT
+001980             IF ACC-STATUS-OPEN
+001990                 PERFORM 2200-POST-ONE-INTEREST
+002000                     THRU 2200-POST-ONE-INTEREST-EXIT
+002010             END-IF
+002020     END-READ.
+002030 2100-ACCRUE-ONE-ACCOUNT-EXIT.
+002040     EXIT.
+
+002050*-----------------------------------------------------------------
+002051* 2200  ACC-BALANCE CAN BE NEGATIVE (AN OVERDRAWN ACCOUNT), SO
+002052*       THE COMPUTED INTEREST CAN ALSO COME OUT NEGATIVE.  A
+002053*       POSITIVE RESULT IS CREDITED AS AN ORDINARY "INTEREST"
+002054*       POSTING; A NEGATIVE RESULT IS A CHARGE AND IS POSTED AS
+002055*       A "WITHDRAW" (MAGNITUDE ONLY, SAME AS EVERY OTHER DEBIT
+002056*       IN THIS SYSTEM) SO TRXPOST APPLIES THE SAME OVERDRAFT-
+002057*       LIMIT CHECK A WITHDRAWAL WOULD GET.  THE LEDGER AND
+002058*       OUTPUT LINES ARE STILL LABELLED "INTEREST" ONCE THE
+002059*       POSTING ITSELF IS DONE.
+002060*-----------------------------------------------------------------
+002061 2200-POST-ONE-INTEREST.
+002062     MOVE ACC-ID TO TRX-ID
+002063     COMPUTE BNK-INTEREST-AMOUNT ROUNDED =
+002064         ACC-BALANCE * BNK-INTEREST-RATE
+
+002070     IF BNK-INTEREST-AMOUNT NOT = ZERO
+002071         IF BNK-INTEREST-AMOUNT > ZERO
+002072             MOVE BNK-INTEREST-AMOUNT TO TRX-AMOUNT
+002073             MOVE "INTEREST" TO TRX-TYPE
+002074         ELSE
+002075             COMPUTE TRX-AMOUNT = BNK-INTEREST-AMOUNT * -1
+002076             MOVE "WITHDRAW" TO TRX-TYPE
+002077         END-IF
+
+002090         CALL "TRXPOST" USING TRANSACTION-RECORD
+002100                               ACCOUNT-RECORD
+002110                               BNK-BALANCE-BEFORE
+002120                               BNK-OVERDRAFT-FLAG
+002130                               BNK-RETURN-CODE
+002131         MOVE "INTEREST" TO TRX-TYPE
+002140         IF BNK-POST-SUCCESS
+002150             REWRITE ACCOUNT-RECORD
+002160                 INVALID KEY
+002170                     MOVE "Interest post failed - rewrite error"
+002180                         TO OUTPUT-RECORD
+002190                     WRITE OUTPUT-RECORD
+002200             END-REWRITE
+002201             IF BNK-ACCT-FILE-STATUS = "00"
+002210                 ADD 1 TO BNK-POSTED-COUNT
+002220                 ADD BNK-INTEREST-AMOUNT TO BNK-INTEREST-TOTAL
+002230                 PERFORM 2300-WRITE-LEDGER-AND-OUTPUT
+002240                     THRU 2300-WRITE-LEDGER-AND-OUTPUT-EXIT
+002202             END-IF
+002250         ELSE
+002251             STRING "Account ID: " ACC-ID
+002252                 " - interest charge rejected, overdraft limit"
+002253                 " exceeded"
+002254                 DELIMITED BY SIZE INTO OUTPUT-RECORD
+002255             WRITE OUTPUT-RECORD
+002260         END-IF
+002261     END-IF.
+002270 2200-POST-ONE-INTEREST-EXIT.
+002280     EXIT.
+
+002290 2300-WRITE-LEDGER-AND-OUTPUT.
+002300     ACCEPT LDG-DATE FROM DATE YYYYMMDD
+002310     ACCEPT LDG-TIME FROM TIME
+002320     MOVE TRX-ID TO LDG-TRX-ID
+002330     MOVE ACC-ID TO LDG-ACC-ID
+002340     MOVE TRX-TYPE TO LDG-TRX-TYPE
+002350     MOVE TRX-AMOUNT TO LDG-TRX-AMOUNT
+002360     MOVE BNK-BALANCE-BEFORE TO LDG-BALANCE-BEFORE
+002370     MOVE ACC-BALANCE TO LDG-BALANCE-AFTER
+002380     MOVE BNK-OVERDRAFT-FLAG TO LDG-OVERDRAFT-FLAG
+002390     WRITE LEDGER-RECORD
+
+002391     MOVE ACC-BALANCE TO BNK-SAMOUNT-EDIT
+002400     STRING
+002410         "Account ID: " ACC-ID
+002420         " Name: " ACC-NAME
+002430         " Type: " TRX-TYPE
+002440         " New Balance: " BNK-SAMOUNT-EDIT
+002450         DELIMITED BY SIZE
+002460         INTO OUTPUT-RECORD
+002470     WRITE OUTPUT-RECORD.
+002480 2300-WRITE-LEDGER-AND-OUTPUT-EXIT.
+002490     EXIT.
+
+002500 8000-WRITE-SUMMARY.
+002510     MOVE SPACES TO OUTPUT-RECORD
+002520     WRITE OUTPUT-RECORD
+002530     MOVE "========= MONTH-END INTEREST ACCRUAL SUMMARY ========="
+002540         TO OUTPUT-RECORD
+002550     WRITE OUTPUT-RECORD
+
+002560     MOVE BNK-ACCOUNT-COUNT TO BNK-COUNT-EDIT
+002570     STRING "Accounts examined:       " BNK-COUNT-EDIT
+002580         DELIMITED BY SIZE INTO OUTPUT-RECORD
+002590     WRITE OUTPUT-RECORD
+
+002600     MOVE BNK-POSTED-COUNT TO BNK-COUNT-EDIT
+002610     MOVE BNK-INTEREST-TOTAL TO BNK-SAMOUNT-EDIT
+002620     STRING "Interest postings:       " BNK-COUNT-EDIT
+002630         "   net amount " BNK-SAMOUNT-EDIT
+002640         DELIMITED BY SIZE INTO OUTPUT-RECORD
+002650     WRITE OUTPUT-RECORD.
+002660 8000-WRITE-SUMMARY-EXIT.
+002670     EXIT.
+
+002680 9000-TERMINATE.
+002690     CLOSE ACCOUNTS-FILE
+002700     CLOSE OUTPUT-FILE
+002710     CLOSE LEDGER-FILE.
+002720 9000-TERMINATE-EXIT.
+002730     EXIT.
